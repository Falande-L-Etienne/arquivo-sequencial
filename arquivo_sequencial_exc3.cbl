@@ -6,7 +6,41 @@
        author. "Falande Loiseau Etienne".
        installation. "PC".
        date-written. 24/07/2020.
-       date-compiled. 24/07/2020.
+       date-compiled. 09/08/2026.
+
+      *>----------------------------------------------------------------
+      *> Histórico de alterações
+      *> 09/08/2026  FLE  Meses de tamanho variavel (28-31 dias) - deixa
+      *>                  de assumir sempre 30 registros.
+      *> 09/08/2026  FLE  Validacao de faixa realista das leituras
+      *>                  (ws-temp-validos), com log em arqExcecoes.txt
+      *>                  para leituras fora de faixa ou mes incompleto.
+      *> 09/08/2026  FLE  Checkpoint de carga (arqCheckpoint.txt) - um
+      *>                  rerun apos erro de leitura retoma do ultimo
+      *>                  dia confirmado em vez de reprocessar o mes.
+      *> 09/08/2026  FLE  Opcao de menu 'B'atch - classificacao do mes
+      *>                  inteiro de uma vez, gravada em relBatch.txt.
+      *> 09/08/2026  FLE  Historico de medias mensais (arqHistorico.txt)
+      *>                  e opcao de menu 'H'istorico para comparar a
+      *>                  tendencia com o mes anterior.
+      *> 09/08/2026  FLE  arqTemp passou a ser relativo (arqTemp.dat),
+      *>                  chaveado pelo dia do mes, para permitir a
+      *>                  correcao pontual de um unico dia (opcao 'C').
+      *> 09/08/2026  FLE  Estatisticas (opcao 'E') - dia mais frio/mais
+      *>                  quente e variancia das leituras validas.
+      *> 09/08/2026  FLE  Opcao de menu 'U'nidade - exibicao da leitura
+      *>                  e da media em Fahrenheit, alem de Celsius.
+      *> 09/08/2026  FLE  Log de auditoria (arqAuditoria.txt) - uma linha
+      *>                  por execucao com os status de arqTemp.dat e o
+      *>                  resultado do processamento.
+      *> 09/08/2026  FLE  Carga inicial de arqTemp.dat a partir de
+      *>                  arqTemp.txt (carrega-arqTemp-inicial), para um
+      *>                  mes novo poder ser alimentado sem o arquivo
+      *>                  relativo precisar existir de antemao.
+      *> 09/08/2026  FLE  Corrigido o ano gravado em arqAuditoria.txt -
+      *>                  accept ... from date sem "yyyymmdd" devolve so
+      *>                  2 digitos de ano, registrando sempre "00".
+      *>----------------------------------------------------------------
 
 
 
@@ -19,13 +53,75 @@
        input-output section.
        file-control.
 
-      *>   Declaração do arquivo
-           select arqTemp assign to "arqTemp.txt"            *>assosiando arquivo lógico (nome dado ao arquivo dentro do pmg vom o arquivo fisico)
-           organization is line sequential                   *>forma de organização dos dados
-           access mode is sequential                         *>forma de acesso aos dados
+      *>   Declaração do arquivo - organizado como relativo, chave igual
+      *>   ao dia do mes (ws-dia-rel), para permitir tanto a carga
+      *>   sequencial do mes inteiro (inicializa) quanto o acesso direto
+      *>   a um unico dia na manutencao pontual (corrige-dia)
+           select arqTemp assign to "arqTemp.dat"            *>assosiando arquivo lógico (nome dado ao arquivo dentro do pmg vom o arquivo fisico)
+           organization is relative                           *>forma de organização dos dados
+           access mode is dynamic                             *>forma de acesso aos dados - sequencial e direta pela chave
+           relative key is ws-dia-rel
            lock mode is automatic                            *>tratamento de dead lock - evita perda de dados em ambiemtes multi-usuários
            file status is ws-fs-arqTemp.                     *>file status (o status da ultima operação)
 
+      *>   Carga inicial de arqTemp.dat - na primeira execucao de um mes
+      *>   novo (arqTemp.dat ainda nao existe), o usuario continua
+      *>   alimentando o sistema editando este arquivo texto por fora
+      *>   (um valor de temperatura por linha, um dia por registro, na
+      *>   ordem do mes), e carrega-arqTemp-inicial o converte para o
+      *>   arqTemp.dat relativo na primeira vez que for preciso
+           select arqTempTxt assign to "arqTemp.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqTempTxt.
+
+      *>   Lista de excecoes (leituras fora da faixa valida e arquivo
+      *>   incompleto) detectadas na carga de arqTemp.dat
+           select arqExcecoes assign to "arqExcecoes.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqExcecoes.
+
+      *>   Checkpoint da carga de arqTemp.dat - guarda cada leitura ja
+      *>   confirmada (dia + temperatura) para que, se a carga for
+      *>   interrompida por um erro de leitura, o proximo rerun continue
+      *>   a partir do ultimo dia bom em vez de reprocessar o mes inteiro.
+           select arqCheckpoint assign to "arqCheckpoint.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCheckpoint.
+
+      *>   Saida do modo lote - classificacao de todos os dias do mes
+      *>   de uma so vez, sem precisar digitar dia por dia na tela
+           select relBatch assign to "relBatch.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-relBatch.
+
+      *>   Historico de medias mensais - cada execucao acrescenta um
+      *>   registro (mes/ano + media apurada) para permitir comparar a
+      *>   tendencia de um mes para o outro sem planilha paralela
+           select arqHistorico assign to "arqHistorico.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqHistorico.
+
+      *>   Log de auditoria - uma linha por execucao (data/hora, status de
+      *>   abertura/leitura/fechamento de arqTemp.dat, media apurada e
+      *>   contagem de dias acima/abaixo da media), para dar prova de que
+      *>   um determinado processamento rodou (e como) sem depender da
+      *>   memoria de quem acompanhou a tela na hora
+           select arqAuditoria assign to "arqAuditoria.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqAuditoria.
+
 
        i-o-control.
 
@@ -38,14 +134,120 @@
        01  fd-temperaturas.
            05 fd-temp                              pic s9(02)v99.
 
+       fd arqTempTxt.
+       01  fd-temperaturas-txt                     pic s9(02)v99.
+
+       fd arqExcecoes.
+       01  fd-excecoes-linha                       pic x(132).
+
+       fd arqCheckpoint.
+       01  fd-checkpoint-reg.
+           05 fd-chk-dia                           pic 9(02).
+           05 fd-chk-temp                          pic s9(02)v99.
+           05 fd-chk-validos                       pic x(01).
+
+       fd relBatch.
+       01  fd-relBatch-linha                       pic x(132).
+
+       fd arqHistorico.
+       01  fd-historico-reg.
+           05 fd-hist-mes                          pic 9(02).
+           05 fd-hist-ano                          pic 9(04).
+           05 fd-hist-media                        pic s9(02)v99.
+
+       fd arqAuditoria.
+       01  fd-auditoria-linha                      pic x(160).
+
       *>----Variaveis de trabalho
        working-storage section.
 
        77  ws-fs-arqTemp                           pic 9(02).
+       77  ws-fs-arqTempTxt                        pic 9(02).
+       77  ws-fs-arqExcecoes                       pic 9(02).
+       77  ws-fs-arqCheckpoint                     pic 9(02).
+       77  ws-fs-relBatch                          pic 9(02).
+       77  ws-fs-arqHistorico                      pic 9(02).
+       77  ws-fs-arqAuditoria                      pic 9(02).
+
+      *>   Status de arqTemp.dat capturados em inicializa na abertura,
+      *>   na ultima leitura tentada e no fechamento, para a linha
+      *>   gravada em arqAuditoria.txt (ver grava-auditoria)
+       77  ws-aud-fs-abertura                      pic 9(02) value 0.
+       77  ws-aud-fs-leitura                       pic 9(02) value 0.
+       77  ws-aud-fs-fechamento                     pic 9(02) value 0.
+
+      *>   Data/hora da execucao e resultado (sucesso ou a mensagem de
+      *>   erro de finaliza-anormal) gravados em arqAuditoria.txt
+       77  ws-aud-data                              pic 9(08).
+       77  ws-aud-hora                              pic 9(08).
+       77  ws-aud-resultado                         pic x(42) value spaces.
+
+      *>   Chave relativa de arqTemp.dat - o dia do mes (1 a 31). Usada
+      *>   tanto para reposicionar a leitura sequencial apos um checkpoint
+      *>   (start) quanto para o acesso direto na manutencao pontual
+      *>   de um dia (corrige-dia)
+       77  ws-dia-rel                               pic 9(02).
+
+      *>   Mes/ano do arqTemp.dat em processamento - informados pelo
+      *>   usuario e gravados junto com a media apurada no historico
+       77  ws-mes                                  pic 9(02).
+       77  ws-ano                                  pic 9(04).
+
+      *>   Media do mes anterior, recuperada de arqHistorico.txt antes de
+      *>   gravar a media do mes em curso - usada na comparacao de tendencia
+       77  ws-hist-existe-anterior                 pic x(01) value "N".
+           88 ws-existe-historico-anterior          value "S".
+       01 ws-historico-anterior.
+          05 ws-hist-mes-ant                       pic 9(02).
+          05 ws-hist-ano-ant                       pic 9(04).
+          05 ws-hist-media-ant                     pic s9(02)v99.
 
-       01 ws-temperaturas occurs 30.
+      *>   Ultimo dia ja confirmado em um rerun anterior (0 = sem checkpoint
+      *>   pendente, carga comeca do dia 1) e indice de controle do skip
+      *>   dos registros ja processados ao reabrir arqTemp.dat
+       77  ws-chk-ultimo-dia                        pic 9(02) value 0.
+       77  ws-chk-existe                            pic x(01) value "N".
+           88 ws-existe-checkpoint                  value "S".
+       77  ws-chk-inicio                            pic 9(02).
+
+      *>   Qtd. de dias realmente lidos de arqTemp.dat no mes em curso
+      *>   (o mes pode ter 28, 29, 30 ou 31 dias - ver inicializa)
+       77  ws-qtd-dias                              pic 9(02) value 0.
+
+      *>   Qtd. de leituras validas (usadas no calculo da media) e de
+      *>   leituras rejeitadas por estarem fora da faixa realista
+       77  ws-qtd-validos                           pic 9(02).
+       77  ws-qtd-excecoes                          pic 9(02).
+
+      *>   Faixa de temperatura considerada realista para esta estacao
+       77  ws-temp-min-valida                       pic s9(02)v99 value -40,00.
+       77  ws-temp-max-valida                       pic s9(02)v99 value 50,00.
+
+      *>   Minimo de registros para um arquivo ser considerado completo
+       77  ws-qtd-dias-min                          pic 9(02) value 28.
+
+       01 ws-temperaturas occurs 31.
           05 ws-temp                               pic s9(02)v99.
 
+      *>   Indicador paralelo - "S" a leitura do dia passou pela edicao
+      *>   de faixa, "N" foi rejeitada e nao entra no calculo da media
+       01 ws-temp-validos occurs 31                 pic x(01).
+
+       01 ws-excecao-edicao.
+          05 ws-exc-dia-ed                          pic z9.
+          05 ws-exc-temp-ed                         pic --9,99.
+          05 ws-exc-min-ed                          pic --9,99.
+          05 ws-exc-max-ed                          pic --9,99.
+
+      *>   Dia e nova leitura informados na manutencao pontual de
+      *>   arqTemp.dat (corrige-dia) - corrige um unico dia sem precisar
+      *>   editar o arquivo por fora do sistema
+       01 ws-manutencao.
+          05 ws-dia-corr                            pic 9(02).
+          05 ws-temp-corr                           pic s9(02)v99.
+          05 ws-temp-validos-corr                   pic x(01).
+          05 ws-qtd-validos-corr                    pic 9(02).
+
        01 ws-mensagens.
           05 ws-sair                               pic x(01).
           05 ws-msn-erro.
@@ -58,8 +260,47 @@
        01 ws-uso-comum.
           05 ws-dia                                pic 9(02).
           05 ws-ind-temp                           pic 9(02).
-          05 ws-media-temp                         pic s9(02)v99.
-          05 ws-temp-total                         pic s9(03)v99.
+          05 ws-media-temp                         pic s9(02)v99 value 0.
+          05 ws-temp-total                         pic s9(04)v99 value 0.
+          05 ws-opcao                              pic x(01).
+          05 ws-pausa                              pic x(01).
+          05 ws-classif-texto                      pic x(20).
+
+      *>   Dia/temperatura mais fria e mais quente do mes, apurados junto
+      *>   com a media em calc-media-temp, e a variancia das leituras
+      *>   validas em relacao a media
+       01 ws-estatisticas.
+          05 ws-dia-min                            pic 9(02).
+          05 ws-temp-min                           pic s9(02)v99.
+          05 ws-dia-max                            pic 9(02).
+          05 ws-temp-max                           pic s9(02)v99.
+          05 ws-soma-quadrados                     pic s9(06)v9999.
+          05 ws-variancia                          pic s9(04)v9999.
+
+      *>   Contagem de dias validos acima/abaixo/na media do mes,
+      *>   apurada junto com a variancia e usada em grava-auditoria
+          05 ws-qtd-acima                           pic 9(02) value 0.
+          05 ws-qtd-abaixo                          pic 9(02) value 0.
+          05 ws-qtd-namedia                         pic 9(02) value 0.
+
+      *>   Unidade em que as temperaturas sao exibidas na tela (os valores
+      *>   em ws-temp/fd-temp continuam sempre em Celsius - a conversao e'
+      *>   so para exibicao, ver a opcao 'T' em processamento)
+       77  ws-unidade                              pic x(01) value "C".
+           88 ws-unidade-fahrenheit                 value "F".
+       77  ws-temp-disp                            pic s9(03)v99.
+       77  ws-media-disp                           pic s9(03)v99.
+
+       01 ws-edicao.
+          05 ws-dia-ed                             pic z9.
+          05 ws-temp-ed                            pic --9,99.
+          05 ws-media-ed                           pic --9,99.
+          05 ws-mes-ed                              pic z9.
+          05 ws-ano-ed                              pic z(03)9.
+          05 ws-hist-media-ant-ed                   pic --9,99.
+          05 ws-variancia-ed                        pic z(03)9,9999.
+          05 ws-temp-disp-ed                        pic ---9,99.
+          05 ws-media-disp-ed                       pic ---9,99.
 
 
 
@@ -83,7 +324,47 @@
       *>------------------------------------------------------------------------
        inicializa section.
 
+           move 0 to ws-qtd-excecoes
+
+           display "Mes do arqTemp.dat em processamento (01-12): "
+           accept ws-mes
+           display "Ano do arqTemp.dat em processamento (aaaa): "
+           accept ws-ano
+
+           perform carrega-historico-anterior
+
+           perform carrega-checkpoint
+
+      *>   Num rerun apos checkpoint, as excecoes ja gravadas para os dias
+      *>   restaurados por carrega-checkpoint continuam validas - abre em
+      *>   extend (em vez de output, que truncaria o arquivo) para nao
+      *>   perder o que ja foi registrado antes da interrupcao
+           if ws-existe-checkpoint then
+               open extend arqExcecoes
+               if ws-fs-arqExcecoes = 35 then
+                   open output arqExcecoes
+               end-if
+           else
+               open output arqExcecoes
+           end-if
+           if ws-fs-arqExcecoes <> 0 then
+               move 6                                 to ws-msn-erro-ofsset
+               move ws-fs-arqExcecoes                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqExcecoes "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
            open input arqTemp.
+
+      *>   arqTemp.dat ainda nao existe - carga inicial do mes a partir
+      *>   de arqTemp.txt (ver carrega-arqTemp-inicial); depois de
+      *>   criado, a abertura de leitura e' repetida normalmente.
+           if ws-fs-arqTemp = 35 then
+               perform carrega-arqTemp-inicial
+               open input arqTemp
+           end-if
+
+           move ws-fs-arqTemp to ws-aud-fs-abertura
            if ws-fs-arqTemp <> 0 then
                move 1                                to ws-msn-erro-ofsset
                move ws-fs-arqTemp                    to ws-msn-erro-cod
@@ -91,22 +372,61 @@
                perform finaliza-anormal
            end-if
 
-           perform varying ws-ind-temp from 1 by 1 until ws-fs-arqTemp = 10
-                                                     or ws-ind-temp > 30
+      *>   Se existe checkpoint de um rerun anterior, os dias ja
+      *>   confirmados ficam em ws-temperaturas (ver carrega-checkpoint) -
+      *>   start reposiciona a leitura sequencial direto no proximo dia,
+      *>   sem reprocessar os registros ja confirmados.
+           compute ws-chk-inicio = ws-chk-ultimo-dia + 1
 
-               read arqTemp  into  ws-temp(ws-ind-temp)
+           if ws-existe-checkpoint then
+               move ws-chk-inicio to ws-dia-rel
+               start arqTemp key is equal to ws-dia-rel
+               if ws-fs-arqTemp <> 0 then
+                   move 7                                to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                    to ws-msn-erro-cod
+                   move "Erro ao reposicionar arqTemp "  to ws-msn-erro-text
+                   close arqCheckpoint
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+      *>   Le os registros restantes de arqTemp.dat para o mes em curso
+      *>   (28 a 31), em vez de sempre esperar exatamente 30 - quem define
+      *>   o tamanho do mes e' o proprio arquivo de entrada. Cada leitura
+      *>   passa por uma edicao de faixa antes de entrar no calculo da
+      *>   media (ver valida-leitura-temp) e, se confirmada, e' gravada no
+      *>   checkpoint (ver grava-checkpoint) para sobreviver a um rerun.
+           move ws-chk-ultimo-dia to ws-qtd-dias
+
+           perform varying ws-ind-temp from ws-chk-inicio by 1
+                                       until ws-fs-arqTemp = 10
+                                          or ws-ind-temp > 31
+
+               read arqTemp next
+               move ws-fs-arqTemp to ws-aud-fs-leitura
                if  ws-fs-arqTemp <> 0
                and ws-fs-arqTemp <> 10 then
                    move 2                                to ws-msn-erro-ofsset
                    move ws-fs-arqTemp                    to ws-msn-erro-cod
                    move "Erro ao ler arq. arqTemp "      to ws-msn-erro-text
+                   close arqCheckpoint
                    perform finaliza-anormal
                end-if
 
+               if ws-fs-arqTemp = 0 then
+                   move fd-temp to ws-temp(ws-ind-temp)
+                   add 1 to ws-qtd-dias
+               end-if
+
+               if ws-fs-arqTemp = 0 then
+                   perform valida-leitura-temp
+                   perform grava-checkpoint
+               end-if
 
            end-perform
 
            close arqTemp.
+           move ws-fs-arqTemp to ws-aud-fs-fechamento
            if ws-fs-arqTemp <> 0 then
                move 3                                 to ws-msn-erro-ofsset
                move ws-fs-arqTemp                     to ws-msn-erro-cod
@@ -114,10 +434,363 @@
                perform finaliza-anormal
            end-if
 
+           if ws-qtd-dias < ws-qtd-dias-min then
+               move spaces to fd-excecoes-linha
+               string "DIA ** VALOR  ----  MOTIVO arquivo incompleto - "
+                      delimited by size
+                      "apenas "       delimited by size
+                      ws-qtd-dias     delimited by size
+                      " registro(s) lido(s), minimo esperado "
+                                      delimited by size
+                      ws-qtd-dias-min delimited by size
+                      into fd-excecoes-linha
+               end-string
+               write fd-excecoes-linha
+               add 1 to ws-qtd-excecoes
+           end-if
+
+           close arqExcecoes.
+
+      *>   O mes inteiro foi lido com sucesso - o checkpoint nao serve
+      *>   mais e e' esvaziado para o proximo mes comecar do zero.
+           perform limpa-checkpoint
+
            .
        inicializa-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Carga inicial de arqTemp.dat - so e' executada quando o arquivo
+      *>  relativo ainda nao existe (primeira execucao de um mes novo).
+      *>  Le arqTemp.txt (um valor de temperatura por linha, um dia por
+      *>  registro, na ordem do mes - o mesmo layout simples que o
+      *>  arquivo usava antes de ser convertido para relativo) e grava
+      *>  cada linha em arqTemp.dat com a chave relativa igual a posicao
+      *>  do registro no arquivo texto.
+      *>------------------------------------------------------------------------
+       carrega-arqTemp-inicial section.
+
+           open input arqTempTxt
+           if ws-fs-arqTempTxt = 35 then
+               move 20                                      to ws-msn-erro-ofsset
+               move ws-fs-arqTempTxt                        to ws-msn-erro-cod
+               move "arqTemp.dat/arqTemp.txt inexistentes "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           if ws-fs-arqTempTxt <> 0 then
+               move 21                                  to ws-msn-erro-ofsset
+               move ws-fs-arqTempTxt                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemp.txt "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 22                                  to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                       to ws-msn-erro-cod
+               move "Erro ao criar arq. arqTemp.dat "   to ws-msn-erro-text
+               close arqTempTxt
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-dia-rel
+
+           perform until ws-fs-arqTempTxt = 10
+
+               read arqTempTxt
+               if  ws-fs-arqTempTxt <> 0
+               and ws-fs-arqTempTxt <> 10 then
+                   move 23                                    to ws-msn-erro-ofsset
+                   move ws-fs-arqTempTxt                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqTemp.txt "       to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqTempTxt = 0 then
+                   add 1 to ws-dia-rel
+                   move fd-temperaturas-txt to fd-temp
+                   write fd-temperaturas
+                   if ws-fs-arqTemp <> 0 then
+                       move 24                                to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                     to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqTemp.dat " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           close arqTempTxt
+           close arqTemp
+
+           .
+       carrega-arqTemp-inicial-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Checkpoint - carrega os dias ja confirmados em um rerun anterior
+      *>------------------------------------------------------------------------
+       carrega-checkpoint section.
+
+           move 0 to ws-chk-ultimo-dia
+           move "N" to ws-chk-existe
+
+           open input arqCheckpoint.
+           if ws-fs-arqCheckpoint = 35 then
+      *>       primeira execucao para este arqTemp.dat - sem checkpoint
+               continue
+           else
+               if ws-fs-arqCheckpoint <> 0 then
+                   move 8                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqCheckpoint " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move "S" to ws-chk-existe
+
+               perform until ws-fs-arqCheckpoint = 10
+                   read arqCheckpoint
+                   if ws-fs-arqCheckpoint = 0 then
+                       move fd-chk-temp     to ws-temp(fd-chk-dia)
+                       move fd-chk-validos  to ws-temp-validos(fd-chk-dia)
+                       move fd-chk-dia      to ws-chk-ultimo-dia
+                   else
+                       if ws-fs-arqCheckpoint <> 10 then
+                           move 18                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqCheckpoint                 to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqCheckpoint "   to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+
+               close arqCheckpoint
+           end-if
+
+      *>   Reabre para acrescentar, a partir de agora, os dias que forem
+      *>   confirmados nesta execucao (arquivo novo comeca em "output")
+           if ws-existe-checkpoint then
+               open extend arqCheckpoint
+           else
+               open output arqCheckpoint
+           end-if
+           if ws-fs-arqCheckpoint <> 0 then
+               move 9                                  to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCheckpoint " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       carrega-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Checkpoint - grava o dia ws-ind-temp, recem lido com sucesso
+      *>------------------------------------------------------------------------
+       grava-checkpoint section.
+
+           move ws-ind-temp                     to fd-chk-dia
+           move ws-temp(ws-ind-temp)            to fd-chk-temp
+           move ws-temp-validos(ws-ind-temp)    to fd-chk-validos
+           write fd-checkpoint-reg.
+
+           .
+       grava-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Checkpoint - esvazia o arquivo depois de um mes lido por completo
+      *>------------------------------------------------------------------------
+       limpa-checkpoint section.
+
+           close arqCheckpoint.
+           open output arqCheckpoint.
+           close arqCheckpoint.
+
+           .
+       limpa-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Historico - recupera de arqHistorico.txt a media do ultimo mes
+      *>  gravado antes desta execucao, para a comparacao de tendencia no
+      *>  menu (opcao 'H'). O registro do mes em curso so e' acrescentado
+      *>  depois, em grava-historico, apos a media ser apurada.
+      *>------------------------------------------------------------------------
+       carrega-historico-anterior section.
+
+           move "N" to ws-hist-existe-anterior
+
+           open input arqHistorico.
+           if ws-fs-arqHistorico = 35 then
+               continue
+           else
+               if ws-fs-arqHistorico <> 0 then
+                   move 11                                to ws-msn-erro-ofsset
+                   move ws-fs-arqHistorico                to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqHistorico " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               perform until ws-fs-arqHistorico = 10
+                   read arqHistorico
+                   if ws-fs-arqHistorico = 0 then
+                       move fd-hist-mes   to ws-hist-mes-ant
+                       move fd-hist-ano   to ws-hist-ano-ant
+                       move fd-hist-media to ws-hist-media-ant
+                       move "S"           to ws-hist-existe-anterior
+                   else
+                       if ws-fs-arqHistorico <> 10 then
+                           move 12                                 to ws-msn-erro-ofsset
+                           move ws-fs-arqHistorico                 to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqHistorico "   to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+
+               close arqHistorico
+           end-if
+
+           .
+       carrega-historico-anterior-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Historico - acrescenta ao final de arqHistorico.txt a media do
+      *>  mes/ano em curso (ws-mes/ws-ano), logo apos ela ser apurada.
+      *>------------------------------------------------------------------------
+       grava-historico section.
+
+           open extend arqHistorico.
+           if ws-fs-arqHistorico = 35 then
+               open output arqHistorico
+           end-if
+           if ws-fs-arqHistorico <> 0 then
+               move 13                                  to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqHistorico "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-mes          to fd-hist-mes
+           move ws-ano          to fd-hist-ano
+           move ws-media-temp   to fd-hist-media
+           write fd-historico-reg
+
+           close arqHistorico
+
+           .
+       grava-historico-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Auditoria - acrescenta ao final de arqAuditoria.txt uma linha
+      *>  com data/hora da execucao, mes/ano e os status de abertura,
+      *>  leitura e fechamento de arqTemp.dat apurados em inicializa, a
+      *>  media calculada e as contagens de dias acima/abaixo da media,
+      *>  e o resultado da execucao (ws-aud-resultado). Chamada tanto por
+      *>  finaliza quanto por finaliza-anormal, para que toda execucao -
+      *>  com sucesso ou nao - deixe um registro.
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+
+           accept ws-aud-data from date yyyymmdd
+           accept ws-aud-hora from time
+
+           open extend arqAuditoria.
+           if ws-fs-arqAuditoria = 35 then
+               open output arqAuditoria
+           end-if
+           if ws-fs-arqAuditoria <> 0 then
+               move 14                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAuditoria "    to ws-msn-erro-text
+               display erase
+               display ws-msn-erro
+               Stop run
+           end-if
+
+           move ws-mes        to ws-mes-ed
+           move ws-ano        to ws-ano-ed
+           move ws-media-temp to ws-media-ed
+
+           move spaces to fd-auditoria-linha
+           string ws-aud-data           delimited by size
+                  " "                   delimited by size
+                  ws-aud-hora            delimited by size
+                  " MES="                delimited by size
+                  ws-mes-ed              delimited by size
+                  "/"                    delimited by size
+                  ws-ano-ed              delimited by size
+                  " ABERTURA="           delimited by size
+                  ws-aud-fs-abertura     delimited by size
+                  " LEITURA="            delimited by size
+                  ws-aud-fs-leitura      delimited by size
+                  " FECHAMENTO="         delimited by size
+                  ws-aud-fs-fechamento   delimited by size
+                  " DIAS="               delimited by size
+                  ws-qtd-dias            delimited by size
+                  " MEDIA="              delimited by size
+                  ws-media-ed            delimited by size
+                  " ACIMA="              delimited by size
+                  ws-qtd-acima           delimited by size
+                  " ABAIXO="             delimited by size
+                  ws-qtd-abaixo          delimited by size
+                  " RESULTADO="          delimited by size
+                  ws-aud-resultado       delimited by size
+                  into fd-auditoria-linha
+           end-string
+
+           write fd-auditoria-linha
+
+           close arqAuditoria
+
+           .
+       grava-auditoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Edicao da leitura do dia ws-ind-temp: fora da faixa realista
+      *>  definida em ws-temp-min-valida / ws-temp-max-valida a leitura
+      *>  e' registrada em arqExcecoes.txt e excluida do calculo da media.
+      *>------------------------------------------------------------------------
+       valida-leitura-temp section.
+
+           if  ws-temp(ws-ind-temp) >= ws-temp-min-valida
+           and ws-temp(ws-ind-temp) <= ws-temp-max-valida then
+               move "S"                        to ws-temp-validos(ws-ind-temp)
+           else
+               move "N"                        to ws-temp-validos(ws-ind-temp)
+               add 1                           to ws-qtd-excecoes
+
+               move ws-ind-temp                to ws-exc-dia-ed
+               move ws-temp(ws-ind-temp)        to ws-exc-temp-ed
+               move ws-temp-min-valida          to ws-exc-min-ed
+               move ws-temp-max-valida          to ws-exc-max-ed
+
+               move spaces to fd-excecoes-linha
+               string "DIA " delimited by size
+                      ws-exc-dia-ed            delimited by size
+                      " VALOR "                delimited by size
+                      ws-exc-temp-ed           delimited by size
+                      "  MOTIVO leitura fora da faixa valida ("
+                                               delimited by size
+                      ws-exc-min-ed            delimited by size
+                      " a "                    delimited by size
+                      ws-exc-max-ed            delimited by size
+                      ")"                      delimited by size
+                      into fd-excecoes-linha
+               end-string
+               write fd-excecoes-linha
+           end-if
+
+           .
+       valida-leitura-temp-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Processamento principal
       *>------------------------------------------------------------------------
@@ -131,43 +804,353 @@
                       or ws-sair = "s"
                display erase
 
-               display "Dia a ser testado: "
-               accept ws-dia
+               display "'T'estar um dia   'U'nidade C/F   'B'atch - classificar o mes todo   'H'istorico   'C'orrigir um dia   'E'statisticas   'S'air"
+               accept ws-opcao
 
-               if  ws-dia >= 1
-               and ws-dia <= 30 then
-                   if ws-temp(ws-dia) > ws-media-temp then
-                       display "A temperatura do dia " ws-dia " esta acima da media"
-                   else
-                   if ws-temp(ws-dia) < ws-media-temp then
-                           display "A temperatura do dia " ws-dia " esta abaixo da media"
+               evaluate true
+
+                   when ws-opcao = "T" or ws-opcao = "t"
+                       display "Dia a ser testado: "
+                       accept ws-dia
+
+                       if  ws-dia >= 1
+                       and ws-dia <= ws-qtd-dias then
+                           perform classifica-dia
+
+                           if ws-unidade-fahrenheit then
+                               compute ws-temp-disp  = ws-temp(ws-dia) * 9 / 5 + 32
+                               compute ws-media-disp = ws-media-temp   * 9 / 5 + 32
+                           else
+                               move ws-temp(ws-dia) to ws-temp-disp
+                               move ws-media-temp   to ws-media-disp
+                           end-if
+
+                           move ws-temp-disp  to ws-temp-disp-ed
+                           move ws-media-disp to ws-media-disp-ed
+
+                           display "A temperatura do dia " ws-dia " e' " ws-temp-disp-ed
+                                   " " ws-unidade " (media do mes " ws-media-disp-ed
+                                   " " ws-unidade ") " ws-classif-texto
+                       else
+                           display "Dia fora do intervalo valido (1 - " ws-qtd-dias ")"
+                       end-if
+
+                   when ws-opcao = "U" or ws-opcao = "u"
+                       if ws-unidade-fahrenheit then
+                           move "C" to ws-unidade
+                           display "Unidade de exibicao alterada para Celsius"
+                       else
+                           move "F" to ws-unidade
+                           display "Unidade de exibicao alterada para Fahrenheit"
+                       end-if
+
+                   when ws-opcao = "B" or ws-opcao = "b"
+                       perform lote-classificacoes
+                       display "Classificacao do mes gravada em relBatch.txt"
+
+                   when ws-opcao = "H" or ws-opcao = "h"
+                       move ws-mes        to ws-mes-ed
+                       move ws-ano        to ws-ano-ed
+                       move ws-media-temp to ws-media-ed
+                       display "Media de " ws-mes-ed "/" ws-ano-ed ": " ws-media-ed
+
+                       if ws-existe-historico-anterior then
+                           move ws-hist-mes-ant   to ws-mes-ed
+                           move ws-hist-ano-ant   to ws-ano-ed
+                           move ws-hist-media-ant to ws-hist-media-ant-ed
+                           display "Media de " ws-mes-ed "/" ws-ano-ed ": " ws-hist-media-ant-ed
+
+                           if ws-media-temp > ws-hist-media-ant then
+                               display "O mes em curso esta mais quente que o anterior"
+                           else
+                           if ws-media-temp < ws-hist-media-ant then
+                               display "O mes em curso esta mais frio que o anterior"
+                           else
+                               display "O mes em curso manteve a mesma media do anterior"
+                           end-if
+                           end-if
+                       else
+                           display "Nao ha mes anterior gravado em arqHistorico.txt para comparar"
+                       end-if
+
+                   when ws-opcao = "C" or ws-opcao = "c"
+                       perform corrige-dia
+
+                   when ws-opcao = "E" or ws-opcao = "e"
+                       move ws-dia-min  to ws-dia-ed
+                       move ws-temp-min to ws-temp-ed
+                       display "Dia mais frio : " ws-dia-ed "  (" ws-temp-ed ")"
+
+                       move ws-dia-max  to ws-dia-ed
+                       move ws-temp-max to ws-temp-ed
+                       display "Dia mais quente: " ws-dia-ed " (" ws-temp-ed ")"
+
+                       move ws-variancia to ws-variancia-ed
+                       display "Variancia das leituras validas: " ws-variancia-ed
+
+                   when ws-opcao = "S" or ws-opcao = "s"
+                       move "S" to ws-sair
+
+                   when other
+                       display "Opcao invalida"
+
+               end-evaluate
+
+               if ws-sair <> "S" and ws-sair <> "s" then
+                   display "Tecle 'Enter' para continuar"
+                   accept ws-pausa
+               end-if
+
+           end-perform
+
+      *>   grava a media apurada (ja considerando eventuais correcoes
+      *>   feitas na opcao 'C' durante esta execucao) para comparacao
+      *>   nas proximas execucoes
+           perform grava-historico
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Classifica o dia ws-dia em relacao a ws-media-temp, devolvendo o
+      *>  texto em ws-classif-texto. Usado tanto na consulta avulsa quanto
+      *>  na geracao em lote (lote-classificacoes).
+      *>------------------------------------------------------------------------
+       classifica-dia section.
+
+           if ws-temp-validos(ws-dia) <> "S" then
+               move "excluida (faixa)   "    to ws-classif-texto
+           else
+           if ws-temp(ws-dia) > ws-media-temp then
+               move "esta acima da media" to ws-classif-texto
+           else
+           if ws-temp(ws-dia) < ws-media-temp then
+               move "esta abaixo da media" to ws-classif-texto
+           else
+               move "esta na media"       to ws-classif-texto
+           end-if
+           end-if
+           end-if
+
+           .
+       classifica-dia-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Modo lote - classifica todos os dias carregados de uma so vez
+      *>  e grava o resultado em relBatch.txt, sem exigir que o usuario
+      *>  digite cada dia manualmente na tela.
+      *>------------------------------------------------------------------------
+       lote-classificacoes section.
+
+           open output relBatch.
+           if ws-fs-relBatch <> 0 then
+               move 10                                to ws-msn-erro-ofsset
+               move ws-fs-relBatch                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. relBatch "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-dia from 1 by 1 until ws-dia > ws-qtd-dias
+
+               perform classifica-dia
+
+               move ws-dia           to ws-dia-ed
+               move ws-temp(ws-dia)  to ws-temp-ed
+
+               move spaces to fd-relBatch-linha
+               string "DIA " delimited by size
+                      ws-dia-ed        delimited by size
+                      "  TEMP "        delimited by size
+                      ws-temp-ed       delimited by size
+                      "  "             delimited by size
+                      ws-classif-texto delimited by size
+                      into fd-relBatch-linha
+               end-string
+
+               write fd-relBatch-linha
+
+           end-perform
+
+           close relBatch.
+
+           .
+       lote-classificacoes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Manutencao pontual - corrige a leitura de um unico dia direto em
+      *>  arqTemp.dat, por acesso direto pela chave relativa ws-dia-rel, em
+      *>  vez de precisar editar o arquivo por fora do sistema. O novo
+      *>  valor passa pela mesma faixa realista usada na carga (ver
+      *>  valida-leitura-temp) e a media do mes e recalculada em seguida.
+      *>------------------------------------------------------------------------
+       corrige-dia section.
+
+           display "Dia a corrigir (1 - " ws-qtd-dias "): "
+           accept ws-dia-corr
+
+           if  ws-dia-corr < 1
+           or  ws-dia-corr > ws-qtd-dias then
+               display "Dia fora do intervalo valido (1 - " ws-qtd-dias ")"
+           else
+               display "Nova temperatura do dia " ws-dia-corr ": "
+               accept ws-temp-corr
+
+      *>       Verifica, antes de tocar no arquivo, se esta correcao
+      *>       deixaria o mes sem nenhuma leitura valida - nesse caso
+      *>       a correcao e' recusada e o menu continua, em vez de
+      *>       deixar calc-media-temp abortar o programa mais adiante
+               if  ws-temp-corr >= ws-temp-min-valida
+               and ws-temp-corr <= ws-temp-max-valida then
+                   move "S" to ws-temp-validos-corr
+               else
+                   move "N" to ws-temp-validos-corr
+               end-if
+
+               move 0 to ws-qtd-validos-corr
+               perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+                   if ws-ind-temp = ws-dia-corr then
+                       if ws-temp-validos-corr = "S" then
+                           add 1 to ws-qtd-validos-corr
+                       end-if
                    else
-                           display "A temperatura esta na media"
-                   end-if
+                       if ws-temp-validos(ws-ind-temp) = "S" then
+                           add 1 to ws-qtd-validos-corr
+                       end-if
                    end-if
+               end-perform
+
+               if ws-qtd-validos-corr = 0 then
+                   display "Correcao recusada: deixaria o mes sem nenhuma leitura valida"
                else
-                   display "Dia fora do intervalo valido (1 - 30)"
+
+               move ws-dia-corr to ws-dia-rel
+
+               open i-o arqTemp
+               if ws-fs-arqTemp <> 0 then
+                   move 14                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                            to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqTemp p/ corrigir " to ws-msn-erro-text
+                   perform finaliza-anormal
                end-if
 
-               display "'T'estar outra temperatura"
-               display "'S'air"
-               accept ws-sair
-           end-perform
+               read arqTemp
+               if ws-fs-arqTemp <> 0 then
+                   move 15                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                          to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqTemp p/ corrigir " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move ws-temp-corr to fd-temp
+               rewrite fd-temperaturas
+               if ws-fs-arqTemp <> 0 then
+                   move 16                                to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                     to ws-msn-erro-cod
+                   move "Erro ao regravar arq. arqTemp "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               close arqTemp
+               if ws-fs-arqTemp <> 0 then
+                   move 17                                to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                     to ws-msn-erro-cod
+                   move "Erro ao fechar arq. arqTemp "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move ws-temp-corr to ws-temp(ws-dia-corr)
+
+               if  ws-temp-corr >= ws-temp-min-valida
+               and ws-temp-corr <= ws-temp-max-valida then
+                   move "S" to ws-temp-validos(ws-dia-corr)
+               else
+                   move "N" to ws-temp-validos(ws-dia-corr)
+                   display "Atencao: valor fora da faixa realista, dia excluido da media"
+               end-if
+
+               perform calc-media-temp
+
+               move ws-dia-corr  to ws-dia-ed
+               move ws-temp-corr to ws-temp-ed
+               display "Dia " ws-dia-ed " corrigido para " ws-temp-ed
+               end-if
+           end-if
+
            .
-       processamento-exit.
+       corrige-dia-exit.
            exit.
 
       *>------------------------------------------------------------------------
-      *>  Calculo da média de temperatura
+      *>  Calculo da média de temperatura, do dia mais frio/mais quente e
+      *>  da variancia das leituras validas em relacao a media apurada
       *>------------------------------------------------------------------------
        calc-media-temp section.
 
            move 0 to ws-temp-total
-           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
-               compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
+           move 0 to ws-qtd-validos
+           move 0 to ws-dia-min
+           move 0 to ws-dia-max
+
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+               if ws-temp-validos(ws-ind-temp) = "S" then
+                   compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
+                   add 1 to ws-qtd-validos
+
+                   if  ws-dia-min = 0
+                   or  ws-temp(ws-ind-temp) < ws-temp-min then
+                       move ws-temp(ws-ind-temp) to ws-temp-min
+                       move ws-ind-temp          to ws-dia-min
+                   end-if
+
+                   if  ws-dia-max = 0
+                   or  ws-temp(ws-ind-temp) > ws-temp-max then
+                       move ws-temp(ws-ind-temp) to ws-temp-max
+                       move ws-ind-temp          to ws-dia-max
+                   end-if
+               end-if
+           end-perform
+
+      *>   sem nenhuma leitura valida (mes todo fora de faixa) nao ha
+      *>   media para apurar - melhor avisar do que dividir por zero
+           if ws-qtd-validos = 0 then
+               move 19                                   to ws-msn-erro-ofsset
+               move 0                                     to ws-msn-erro-cod
+               move "arqTemp sem leituras validas "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           compute ws-media-temp = ws-temp-total/ws-qtd-validos
+
+      *>   segunda passada, agora que a media e' conhecida, para apurar a
+      *>   variancia das leituras validas em relacao a ela e contar
+      *>   quantos dias ficaram acima/abaixo/na media (usado na 'E'
+      *>   e em grava-auditoria)
+           move 0 to ws-soma-quadrados
+           move 0 to ws-qtd-acima
+           move 0 to ws-qtd-abaixo
+           move 0 to ws-qtd-namedia
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+               if ws-temp-validos(ws-ind-temp) = "S" then
+                   compute ws-soma-quadrados = ws-soma-quadrados
+                         + ((ws-temp(ws-ind-temp) - ws-media-temp)
+                            * (ws-temp(ws-ind-temp) - ws-media-temp))
+
+                   if ws-temp(ws-ind-temp) > ws-media-temp then
+                       add 1 to ws-qtd-acima
+                   else
+                   if ws-temp(ws-ind-temp) < ws-media-temp then
+                       add 1 to ws-qtd-abaixo
+                   else
+                       add 1 to ws-qtd-namedia
+                   end-if
+                   end-if
+               end-if
            end-perform
 
-           compute ws-media-temp = ws-temp-total/30
+           compute ws-variancia = ws-soma-quadrados / ws-qtd-validos
 
            .
        calc-media-temp-exit.
@@ -179,6 +1162,8 @@
        finaliza-anormal section.
            display erase
            display ws-msn-erro.
+           move ws-msn-erro-text to ws-aud-resultado
+           perform grava-auditoria
            Stop run
            .
        finaliza-anormal-exit.
@@ -188,6 +1173,8 @@
       *>  Finalização
       *>------------------------------------------------------------------------
        finaliza section.
+           move "Execucao concluida com sucesso       " to ws-aud-resultado
+           perform grava-auditoria
            Stop run
            .
        finaliza-exit.
