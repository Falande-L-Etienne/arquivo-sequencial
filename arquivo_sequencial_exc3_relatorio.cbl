@@ -0,0 +1,343 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "arquivo_sequencial_exc3_relatorio".
+       author. "Falande Loiseau Etienne".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+
+      *>----------------------------------------------------------------
+      *> Histórico de alterações
+      *> 09/08/2026  FLE  Programa criado: relatorio mensal de temperaturas
+      *>                  para fechamento (dia, temperatura, classificação
+      *>                  e media do mes), a partir do arqTemp.dat (relativo)
+      *>                  compartilhado com o arquivo_sequencial_exc3.
+      *> 09/08/2026  FLE  Validacao de faixa (ws-temp-validos) portada do
+      *>                  arquivo_sequencial_exc3, para que o relatorio nao
+      *>                  promedie leituras que o programa principal ja
+      *>                  teria excluido.
+      *> 09/08/2026  FLE  Arquivo incompleto (menos de ws-qtd-dias-min
+      *>                  registros) agora gera o mesmo aviso que o
+      *>                  arquivo_sequencial_exc3 ja dava em arqExcecoes.txt,
+      *>                  em vez de imprimir uma media silenciosa.
+      *>----------------------------------------------------------------
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+      *>   Arquivo de entrada com as temperaturas do mes - arqTemp.dat,
+      *>   organizado como relativo (chave = dia do mes), o mesmo arquivo
+      *>   fisico mantido pelo arquivo_sequencial_exc3 (inclusive por
+      *>   corrige-dia), para que o relatorio nunca fique defasado de
+      *>   uma correcao pontual feita por la.
+           select arqTemp assign to "arqTemp.dat"
+           organization is relative
+           access mode is dynamic
+           relative key is ws-dia-rel
+           file status is ws-fs-arqTemp.
+
+      *>   Relatorio de fechamento do mes
+           select relTemp assign to "relTemp.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-relTemp.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+       01  fd-temperaturas.
+           05 fd-temp                              pic s9(02)v99.
+
+       fd relTemp.
+       01  fd-relTemp-linha                        pic x(132).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqTemp                           pic 9(02).
+       77  ws-fs-relTemp                           pic 9(02).
+
+      *>   Qtd. de dias realmente lidos de arqTemp.dat no mes em curso
+       77  ws-qtd-dias                              pic 9(02).
+
+      *>   Chave relativa de arqTemp.dat - o dia do mes (1 a 31)
+       77  ws-dia-rel                               pic 9(02).
+
+      *>   Faixa realista de leitura e contagem de leituras validas -
+      *>   mesmos limites usados pelo arquivo_sequencial_exc3, para que
+      *>   a media do relatorio nao inclua leituras que o programa
+      *>   principal ja teria excluido
+       77  ws-temp-min-valida                       pic s9(02)v99 value -40,00.
+       77  ws-temp-max-valida                       pic s9(02)v99 value 50,00.
+       77  ws-qtd-validos                           pic 9(02) value 0.
+       77  ws-qtd-excluidos                         pic 9(02) value 0.
+
+      *>   Minimo de registros para um arquivo ser considerado completo -
+      *>   mesmo limite usado pelo arquivo_sequencial_exc3
+       77  ws-qtd-dias-min                          pic 9(02) value 28.
+
+       01 ws-temperaturas occurs 31.
+          05 ws-temp                               pic s9(02)v99.
+
+       01 ws-temp-validos occurs 31                 pic x(01).
+
+       01 ws-mensagens.
+          05 ws-msn-erro.
+             10 ws-msn-erro-ofsset                 pic 9(04).
+             10 filler                             pic x(01) value "-".
+             10 ws-msn-erro-cod                    pic 9(02).
+             10 filler                             pic x(01) value space.
+             10 ws-msn-erro-text                   pic x(42).
+
+       01 ws-uso-comum.
+          05 ws-ind-temp                           pic 9(02).
+          05 ws-media-temp                         pic s9(02)v99.
+          05 ws-temp-total                         pic s9(04)v99.
+          05 ws-classif-texto                      pic x(20).
+
+       01 ws-edicao.
+          05 ws-dia-ed                             pic z9.
+          05 ws-temp-ed                            pic --9,99.
+          05 ws-media-ed                           pic --9,99.
+          05 ws-qtd-excluidos-ed                   pic z9.
+          05 ws-qtd-dias-ed                         pic z9.
+          05 ws-qtd-dias-min-ed                     pic z9.
+
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform calc-media-temp.
+           perform gera-relatorio.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqTemp.
+           if ws-fs-arqTemp <> 0 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTemp " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-qtd-dias
+           move 0 to ws-qtd-excluidos
+
+           perform varying ws-ind-temp from 1 by 1 until ws-fs-arqTemp = 10
+                                                     or ws-ind-temp > 31
+
+               read arqTemp next
+               if  ws-fs-arqTemp <> 0
+               and ws-fs-arqTemp <> 10 then
+                   move 2                                to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                    to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqTemp "      to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqTemp = 0 then
+                   move fd-temp to ws-temp(ws-ind-temp)
+                   add 1 to ws-qtd-dias
+                   perform valida-leitura-temp
+               end-if
+
+           end-perform
+
+           close arqTemp.
+           if ws-fs-arqTemp <> 0 then
+               move 3                                 to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemp "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output relTemp.
+           if ws-fs-relTemp <> 0 then
+               move 4                                 to ws-msn-erro-ofsset
+               move ws-fs-relTemp                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. relTemp   "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calculo da média de temperatura
+      *>------------------------------------------------------------------------
+       calc-media-temp section.
+
+           move 0 to ws-temp-total
+           move 0 to ws-qtd-validos
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+               if ws-temp-validos(ws-ind-temp) = "S" then
+                   compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
+                   add 1 to ws-qtd-validos
+               end-if
+           end-perform
+
+           if ws-qtd-validos = 0 then
+               move 5                                     to ws-msn-erro-ofsset
+               move 0                                      to ws-msn-erro-cod
+               move "arqTemp sem leituras validas "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           compute ws-media-temp = ws-temp-total/ws-qtd-validos
+
+           .
+       calc-media-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Edicao da leitura do dia ws-ind-temp: fora da faixa realista
+      *>  definida em ws-temp-min-valida / ws-temp-max-valida, a leitura
+      *>  e' excluida da media e sinalizada no relatorio (mesma faixa
+      *>  usada pelo arquivo_sequencial_exc3).
+      *>------------------------------------------------------------------------
+       valida-leitura-temp section.
+
+           if  ws-temp(ws-ind-temp) >= ws-temp-min-valida
+           and ws-temp(ws-ind-temp) <= ws-temp-max-valida then
+               move "S" to ws-temp-validos(ws-ind-temp)
+           else
+               move "N" to ws-temp-validos(ws-ind-temp)
+               add 1    to ws-qtd-excluidos
+           end-if
+
+           .
+       valida-leitura-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Geração do relatorio mensal de temperaturas (dia a dia) para
+      *>  fechamento, com a classificação de cada dia e a media do mes.
+      *>------------------------------------------------------------------------
+       gera-relatorio section.
+
+           move "RELATORIO MENSAL DE TEMPERATURAS" to fd-relTemp-linha
+           write fd-relTemp-linha.
+
+           move "DIA   TEMPERATURA   CLASSIFICACAO" to fd-relTemp-linha
+           write fd-relTemp-linha.
+
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-dias
+
+               move ws-ind-temp                  to ws-dia-ed
+               move ws-temp(ws-ind-temp)          to ws-temp-ed
+
+               if ws-temp-validos(ws-ind-temp) <> "S" then
+                   move "excluida (faixa)   "     to ws-classif-texto
+               else
+               if ws-temp(ws-ind-temp) > ws-media-temp then
+                   move "acima da media   "       to ws-classif-texto
+               else
+               if ws-temp(ws-ind-temp) < ws-media-temp then
+                   move "abaixo da media  "       to ws-classif-texto
+               else
+                   move "na media         "       to ws-classif-texto
+               end-if
+               end-if
+               end-if
+
+               move spaces to fd-relTemp-linha
+               string ws-dia-ed        delimited by size
+                      "    "           delimited by size
+                      ws-temp-ed       delimited by size
+                      "        "       delimited by size
+                      ws-classif-texto delimited by size
+                      into fd-relTemp-linha
+               end-string
+
+               write fd-relTemp-linha
+
+           end-perform
+
+           move space                            to fd-relTemp-linha
+           write fd-relTemp-linha
+
+           move ws-media-temp                    to ws-media-ed
+           move spaces                            to fd-relTemp-linha
+           string "MEDIA DO MES (leituras validas): " delimited by size
+                  ws-media-ed      delimited by size
+                  into fd-relTemp-linha
+           end-string
+           write fd-relTemp-linha
+
+           move ws-qtd-excluidos                 to ws-qtd-excluidos-ed
+           move spaces                            to fd-relTemp-linha
+           string "DIAS EXCLUIDOS (fora de faixa): " delimited by size
+                  ws-qtd-excluidos-ed              delimited by size
+                  into fd-relTemp-linha
+           end-string
+           write fd-relTemp-linha
+
+           if ws-qtd-dias < ws-qtd-dias-min then
+               move ws-qtd-dias                   to ws-qtd-dias-ed
+               move ws-qtd-dias-min                to ws-qtd-dias-min-ed
+               move spaces                          to fd-relTemp-linha
+               string "ATENCAO - ARQUIVO INCOMPLETO: apenas "
+                                                   delimited by size
+                      ws-qtd-dias-ed               delimited by size
+                      " registro(s) lido(s), minimo esperado "
+                                                   delimited by size
+                      ws-qtd-dias-min-ed           delimited by size
+                      into fd-relTemp-linha
+               end-string
+               write fd-relTemp-linha
+           end-if
+
+           .
+       gera-relatorio-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close relTemp.
+           Stop run
+           .
+       finaliza-exit.
+           exit.
